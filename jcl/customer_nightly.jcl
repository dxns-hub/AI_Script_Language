@@ -0,0 +1,30 @@
+//CUSTNITE JOB (ACCTNO),'CUSTOMER NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* CUSTOMER NIGHTLY BATCH STREAM
+//*
+//* STEP010  PRE-FLIGHT: RUN CUSTOMER-REPORT-TEST-SUITE.  THE SUITE
+//*          MOVES TESTS-FAILED INTO RETURN-CODE BEFORE STOP RUN, SO
+//*          A CLEAN RUN COMES BACK RC=0 AND A BROKEN BUILD COMES
+//*          BACK RC=(NUMBER OF FAILED TEST CASES).
+//* STEP020  RUN CUSTOMER-REPORT AGAINST THE LIVE CUSTOMER-FILE.
+//*          SKIPPED UNLESS STEP010 CAME BACK RC=0, SO A BROKEN BUILD
+//*          CANNOT SILENTLY PRODUCE A REPORT OFF BAD LOGIC.
+//*
+//*          CUSTOMER-REPORT-TEST-SUITE AND CUSTOMER-REPORT BOTH
+//*          RESOLVE CUSTOMER-FILE AND THEIR OUTPUT FILES BY A FIXED
+//*          RELATIVE NAME IN THE STEP'S WORKING DIRECTORY (SEE THEIR
+//*          SELECT/ASSIGN CLAUSES), NOT BY DDNAME, SO THERE ARE NO
+//*          CUSTFILE/TESTLOG/RPTOUT DD STATEMENTS HERE TO ALLOCATE.
+//*          THIS STREAM RUNS FROM A WORKING DIRECTORY WHERE
+//*          TEST-CUSTOMER.DAT ALREADY EXISTS; A PRIOR STAGING STEP
+//*          (OUTSIDE THIS JOB) IS RESPONSIBLE FOR PUTTING THE LIVE
+//*          CUSTOMER MASTER THERE UNDER THAT NAME.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTTS
+//STEPLIB  DD DSN=PROD.CUSTOMER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CUSTRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.CUSTOMER.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
