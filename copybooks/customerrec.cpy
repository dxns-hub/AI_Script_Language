@@ -0,0 +1,16 @@
+      *================================================================
+      * CUSTOMERREC
+      * Shared customer master record layout. COPY this into the FILE
+      * SECTION of any program that reads or writes CUSTOMER-FILE so
+      * new fields only have to be added in one place.
+      *================================================================
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID                  PIC 9(5).
+           05 CUSTOMER-NAME                PIC X(30).
+           05 CUSTOMER-BALANCE             PIC 9(7)V99.
+           05 CUSTOMER-STATUS              PIC X(01).
+               88 CUSTOMER-STATUS-ACTIVE   VALUE 'A'.
+               88 CUSTOMER-STATUS-HOLD     VALUE 'H'.
+               88 CUSTOMER-STATUS-CLOSED   VALUE 'C'.
+           05 CUSTOMER-CREDIT-LIMIT        PIC 9(7)V99.
+           05 CUSTOMER-LAST-PAYMENT-DATE   PIC 9(8).
