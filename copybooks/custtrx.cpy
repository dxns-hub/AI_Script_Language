@@ -0,0 +1,14 @@
+      *================================================================
+      * CUSTTRX
+      * Open-item transaction detail feeding CUSTOMER-STATEMENT,
+      * keyed to CUSTOMER-ID (duplicates allowed, one customer has
+      * many open transactions). CT-DAYS-PAST-DUE arrives already
+      * computed by the upstream accounts-receivable feed so the
+      * statement program only has to bucket it, not do date math.
+      *================================================================
+       01 CUSTOMER-TRANS-RECORD.
+           05 CT-CUSTOMER-ID        PIC 9(5).
+           05 CT-TRANS-DATE         PIC 9(8).
+           05 CT-TRANS-REFERENCE    PIC X(10).
+           05 CT-TRANS-AMOUNT       PIC 9(7)V99.
+           05 CT-DAYS-PAST-DUE      PIC 9(3).
