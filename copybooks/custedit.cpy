@@ -0,0 +1,16 @@
+      *================================================================
+      * CUSTEDIT
+      * Incoming customer maintenance transaction layout, read by
+      * CUSTOMER-EDIT ahead of any update to CUSTOMER-FILE. The
+      * balance is carried signed so a negative incoming balance can
+      * be detected and rejected; CUSTOMERREC's master balance stays
+      * unsigned since a posted balance is never negative.
+      *================================================================
+       01 CUSTOMER-EDIT-RECORD.
+           05 CE-CUSTOMER-ID               PIC 9(5).
+           05 CE-CUSTOMER-NAME             PIC X(30).
+           05 CE-CUSTOMER-BALANCE          PIC S9(7)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CE-CUSTOMER-STATUS           PIC X(01).
+           05 CE-CUSTOMER-CREDIT-LIMIT     PIC 9(7)V99.
+           05 CE-CUSTOMER-LAST-PAYMENT-DATE PIC 9(8).
