@@ -6,17 +6,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT TEST-RESULTS-LOG-FILE ASSIGN TO 'test-results.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-ID       PIC 9(5).
-           05 CUSTOMER-NAME     PIC X(30).
-           05 CUSTOMER-BALANCE  PIC 9(7)V99.
-           
+           COPY CUSTOMERREC.
+
+       FD TEST-RESULTS-LOG-FILE.
+       01 TEST-RESULTS-LOG-LINE    PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS  PIC X(02).
+       01 LOG-FILE-STATUS       PIC X(02).
+
+       01 LOG-RUN-DATE             PIC 9(8).
+
+       01 LOG-DETAIL-LINE.
+           05 LD-RUN-DATE           PIC 9(8).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-TEST-NAME          PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-TEST-RESULT        PIC X(06).
+
+       01 LOG-SUMMARY-LINE.
+           05 LS-RUN-DATE           PIC 9(8).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(10) VALUE 'RUN:'.
+           05 LS-TESTS-RUN          PIC 99.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE 'PASSED:'.
+           05 LS-TESTS-PASSED       PIC 99.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE 'FAILED:'.
+           05 LS-TESTS-FAILED       PIC 99.
+
        01 TEST-SUITE-STATUS.
            05 TESTS-RUN        PIC 99 VALUE ZERO.
            05 TESTS-PASSED     PIC 99 VALUE ZERO.
@@ -39,64 +70,105 @@
        PROCEDURE DIVISION.
            DISPLAY 'Starting Comprehensive COBOL Test Suite...'
            DISPLAY '========================================'
-           
+           ACCEPT LOG-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-TEST-RESULTS-LOG
+
            PERFORM TEST-CUSTOMER-RECORD-NORMAL
            PERFORM TEST-CUSTOMER-RECORD-BOUNDARY
            PERFORM TEST-CUSTOMER-RECORD-EDGE
-           
+
            DISPLAY '========================================'
            DISPLAY 'Test Suite Summary:'
            DISPLAY 'Tests Run:    ' TESTS-RUN
            DISPLAY 'Tests Passed: ' TESTS-PASSED
            DISPLAY 'Tests Failed: ' TESTS-FAILED
-           
+           PERFORM LOG-TEST-SUMMARY
+           CLOSE TEST-RESULTS-LOG-FILE
+
+           MOVE TESTS-FAILED TO RETURN-CODE
            STOP RUN.
-           
+
        TEST-CUSTOMER-RECORD-NORMAL.
            DISPLAY 'Test Case 1: Normal Customer Record'
            ADD 1 TO TESTS-RUN
            MOVE TC1-ID TO CUSTOMER-ID
            MOVE TC1-NAME TO CUSTOMER-NAME
            MOVE TC1-BALANCE TO CUSTOMER-BALANCE
-           
+           MOVE 'NORMAL CASE' TO LD-TEST-NAME
+
            IF CUSTOMER-ID = TC1-ID AND
               CUSTOMER-NAME = TC1-NAME AND
               CUSTOMER-BALANCE = TC1-BALANCE
                ADD 1 TO TESTS-PASSED
                DISPLAY '  Normal Case: PASSED'
+               PERFORM LOG-TEST-PASSED
            ELSE
                ADD 1 TO TESTS-FAILED
                DISPLAY '  Normal Case: FAILED'
+               PERFORM LOG-TEST-FAILED
            END-IF.
-           
+
        TEST-CUSTOMER-RECORD-BOUNDARY.
            DISPLAY 'Test Case 2: Maximum Values'
            ADD 1 TO TESTS-RUN
            MOVE TC2-ID TO CUSTOMER-ID
            MOVE TC2-NAME TO CUSTOMER-NAME
            MOVE TC2-BALANCE TO CUSTOMER-BALANCE
-           
+           MOVE 'MAXIMUM VALUES' TO LD-TEST-NAME
+
            IF CUSTOMER-ID = TC2-ID AND
               CUSTOMER-BALANCE = TC2-BALANCE
                ADD 1 TO TESTS-PASSED
                DISPLAY '  Maximum Values: PASSED'
+               PERFORM LOG-TEST-PASSED
            ELSE
                ADD 1 TO TESTS-FAILED
                DISPLAY '  Maximum Values: FAILED'
+               PERFORM LOG-TEST-FAILED
            END-IF.
-           
+
        TEST-CUSTOMER-RECORD-EDGE.
            DISPLAY 'Test Case 3: Minimum Values'
            ADD 1 TO TESTS-RUN
            MOVE TC3-ID TO CUSTOMER-ID
            MOVE TC3-NAME TO CUSTOMER-NAME
            MOVE TC3-BALANCE TO CUSTOMER-BALANCE
-           
+           MOVE 'MINIMUM VALUES' TO LD-TEST-NAME
+
            IF CUSTOMER-ID = TC3-ID AND
               CUSTOMER-BALANCE = TC3-BALANCE
                ADD 1 TO TESTS-PASSED
                DISPLAY '  Minimum Values: PASSED'
+               PERFORM LOG-TEST-PASSED
            ELSE
                ADD 1 TO TESTS-FAILED
                DISPLAY '  Minimum Values: FAILED'
+               PERFORM LOG-TEST-FAILED
            END-IF.
+
+       OPEN-TEST-RESULTS-LOG.
+           OPEN EXTEND TEST-RESULTS-LOG-FILE
+           IF LOG-FILE-STATUS = '35'
+               OPEN OUTPUT TEST-RESULTS-LOG-FILE
+           END-IF.
+
+       LOG-TEST-PASSED.
+           MOVE 'PASSED' TO LD-TEST-RESULT
+           PERFORM WRITE-LOG-DETAIL-LINE.
+
+       LOG-TEST-FAILED.
+           MOVE 'FAILED' TO LD-TEST-RESULT
+           PERFORM WRITE-LOG-DETAIL-LINE.
+
+       WRITE-LOG-DETAIL-LINE.
+           MOVE LOG-RUN-DATE TO LD-RUN-DATE
+           MOVE LOG-DETAIL-LINE TO TEST-RESULTS-LOG-LINE
+           WRITE TEST-RESULTS-LOG-LINE.
+
+       LOG-TEST-SUMMARY.
+           MOVE LOG-RUN-DATE TO LS-RUN-DATE
+           MOVE TESTS-RUN TO LS-TESTS-RUN
+           MOVE TESTS-PASSED TO LS-TESTS-PASSED
+           MOVE TESTS-FAILED TO LS-TESTS-FAILED
+           MOVE LOG-SUMMARY-LINE TO TEST-RESULTS-LOG-LINE
+           WRITE TEST-RESULTS-LOG-LINE.
