@@ -6,17 +6,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-ID       PIC 9(5).
-           05 CUSTOMER-NAME     PIC X(30).
-           05 CUSTOMER-BALANCE  PIC 9(7)V99.
-           
+           COPY CUSTOMERREC.
+
        WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS  PIC X(02).
+
        01 TEST-CASES.
            05 TEST-CUSTOMER-ID       PIC 9(5) VALUE 12345.
            05 TEST-CUSTOMER-NAME     PIC X(30) VALUE 'John Doe'.
