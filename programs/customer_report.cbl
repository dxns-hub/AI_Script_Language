@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'customer-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMERREC.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS  PIC X(02).
+
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-FILE-EOF     PIC X(01) VALUE 'N'.
+               88 NO-MORE-CUSTOMERS VALUE 'Y'.
+
+       01 REPORT-TOTALS.
+           05 GRAND-TOTAL-BALANCE   PIC 9(9)V99 VALUE ZERO.
+           05 LINE-COUNT            PIC 9(05) VALUE ZERO.
+           05 PAGE-COUNT            PIC 9(03) VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER               PIC X(30) VALUE SPACES.
+           05 FILLER               PIC X(20) VALUE 'CUSTOMER LISTING'.
+
+       01 HEADING-LINE-2.
+           05 FILLER               PIC X(05) VALUE 'PAGE:'.
+           05 H2-PAGE-NUMBER       PIC ZZ9.
+
+       01 HEADING-LINE-3.
+           05 FILLER               PIC X(08) VALUE 'CUST-ID'.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(30) VALUE 'CUSTOMER NAME'.
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE 'BALANCE'.
+
+       01 DETAIL-LINE.
+           05 DL-CUSTOMER-ID       PIC 9(5).
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 DL-CUSTOMER-NAME     PIC X(30).
+           05 FILLER               PIC X(04) VALUE SPACES.
+           05 DL-CUSTOMER-BALANCE  PIC Z,ZZZ,ZZ9.99.
+
+       01 TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE 'GRAND TOTAL BAL: '.
+           05 TL-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-CUSTOMER-RECORDS
+               UNTIL NO-MORE-CUSTOMERS
+           PERFORM PRINT-GRAND-TOTAL
+           PERFORM TERMINATE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-REPORT: UNABLE TO OPEN '
+                   'CUSTOMER-FILE, STATUS=' CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           PERFORM PRINT-HEADINGS
+           PERFORM READ-CUSTOMER-FILE.
+
+       PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT
+           MOVE PAGE-COUNT TO H2-PAGE-NUMBER
+           MOVE HEADING-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE HEADING-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE HEADING-LINE-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO LINE-COUNT.
+
+       PROCESS-CUSTOMER-RECORDS.
+           PERFORM PRINT-DETAIL-LINE
+           PERFORM READ-CUSTOMER-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           IF LINE-COUNT >= 50
+               PERFORM PRINT-HEADINGS
+           END-IF
+           MOVE CUSTOMER-ID TO DL-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME
+           MOVE CUSTOMER-BALANCE TO DL-CUSTOMER-BALANCE
+           MOVE DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO LINE-COUNT
+           ADD CUSTOMER-BALANCE TO GRAND-TOTAL-BALANCE.
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE GRAND-TOTAL-BALANCE TO TL-GRAND-TOTAL
+           MOVE TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       TERMINATE-REPORT.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE.
