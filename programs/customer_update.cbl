@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-UPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT CUSTOMER-VALID-FILE
+           ASSIGN TO 'customer-trans-valid.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO 'customer-update.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMERREC.
+
+       FD CUSTOMER-VALID-FILE.
+           COPY CUSTOMERREC REPLACING LEADING ==CUSTOMER-== BY ==CU-==.
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-LAST-CUSTOMER-ID   PIC 9(5).
+           05 RESTART-RECORDS-PROCESSED  PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS    PIC X(02).
+       01 RESTART-FILE-STATUS     PIC X(02).
+
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-VALID-EOF     PIC X(01) VALUE 'N'.
+               88 NO-MORE-TRANSACTIONS VALUE 'Y'.
+
+       01 CHECKPOINT-CONTROL.
+           05 RESTART-WATERMARK-ID     PIC 9(5) VALUE ZERO.
+           05 LAST-CHECKPOINT-ID       PIC 9(5) VALUE ZERO.
+           05 CHECKPOINT-INTERVAL      PIC 9(03) VALUE 10.
+           05 RECORDS-SINCE-CHECKPOINT PIC 9(03) VALUE ZERO.
+
+       01 UPDATE-COUNTERS.
+           05 TRANSACTIONS-APPLIED   PIC 9(07) VALUE ZERO.
+           05 TRANSACTIONS-SKIPPED   PIC 9(07) VALUE ZERO.
+           05 TRANSACTIONS-NOT-FOUND PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-UPDATE
+           PERFORM APPLY-TRANSACTIONS
+               UNTIL NO-MORE-TRANSACTIONS
+           PERFORM WRITE-CHECKPOINT
+           PERFORM DISPLAY-UPDATE-SUMMARY
+           PERFORM TERMINATE-UPDATE
+           STOP RUN.
+
+       INITIALIZE-UPDATE.
+           PERFORM READ-RESTART-CHECKPOINT
+           OPEN INPUT CUSTOMER-VALID-FILE
+           OPEN I-O CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-UPDATE: UNABLE TO OPEN '
+                   'CUSTOMER-FILE, STATUS=' CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM READ-TRANSACTION.
+
+       READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO RESTART-WATERMARK-ID
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS NOT = '35'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF RESTART-FILE-STATUS = '00'
+                   MOVE RESTART-LAST-CUSTOMER-ID TO RESTART-WATERMARK-ID
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF
+           MOVE RESTART-WATERMARK-ID TO LAST-CHECKPOINT-ID.
+
+       READ-TRANSACTION.
+           READ CUSTOMER-VALID-FILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+
+       APPLY-TRANSACTIONS.
+           IF CU-ID > RESTART-WATERMARK-ID
+               PERFORM APPLY-ONE-UPDATE
+           ELSE
+               ADD 1 TO TRANSACTIONS-SKIPPED
+           END-IF
+           PERFORM READ-TRANSACTION.
+
+       APPLY-ONE-UPDATE.
+           MOVE CU-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   ADD 1 TO TRANSACTIONS-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM REWRITE-CUSTOMER-MASTER
+           END-READ.
+
+       REWRITE-CUSTOMER-MASTER.
+           MOVE CU-NAME TO CUSTOMER-NAME
+           MOVE CU-BALANCE TO CUSTOMER-BALANCE
+           MOVE CU-STATUS TO CUSTOMER-STATUS
+           MOVE CU-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+           MOVE CU-LAST-PAYMENT-DATE TO CUSTOMER-LAST-PAYMENT-DATE
+           REWRITE CUSTOMER-RECORD
+           ADD 1 TO TRANSACTIONS-APPLIED
+           MOVE CU-ID TO LAST-CHECKPOINT-ID
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF RESTART-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-UPDATE: UNABLE TO OPEN '
+                   'RESTART-FILE FOR CHECKPOINT, STATUS='
+                   RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE LAST-CHECKPOINT-ID TO RESTART-LAST-CUSTOMER-ID
+           MOVE TRANSACTIONS-APPLIED TO RESTART-RECORDS-PROCESSED
+           WRITE RESTART-RECORD
+           IF RESTART-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-UPDATE: UNABLE TO WRITE '
+                   'CHECKPOINT RECORD, STATUS=' RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE.
+
+       DISPLAY-UPDATE-SUMMARY.
+           DISPLAY 'CUSTOMER-UPDATE Summary:'
+           DISPLAY '  Transactions Applied:   ' TRANSACTIONS-APPLIED
+           DISPLAY '  Transactions Skipped:   ' TRANSACTIONS-SKIPPED
+           DISPLAY '  Customers Not Found:    ' TRANSACTIONS-NOT-FOUND
+           DISPLAY '  Checkpoint Customer ID: ' LAST-CHECKPOINT-ID.
+
+       TERMINATE-UPDATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-VALID-FILE.
