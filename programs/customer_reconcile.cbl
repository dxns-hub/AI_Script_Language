@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO 'control-total.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DISCREPANCY-FILE ASSIGN TO 'customer-reconcile.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMERREC.
+
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD.
+           05 CT-RECORD-COUNT      PIC 9(07).
+           05 CT-CONTROL-TOTAL     PIC 9(09)V99.
+
+       FD DISCREPANCY-FILE.
+       01 DISCREPANCY-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS     PIC X(02).
+
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-FILE-EOF      PIC X(01) VALUE 'N'.
+               88 NO-MORE-CUSTOMERS  VALUE 'Y'.
+
+       01 RECONCILE-TOTALS.
+           05 COMPUTED-RECORD-COUNT  PIC 9(07) VALUE ZERO.
+           05 COMPUTED-BALANCE-TOTAL PIC 9(09)V99 VALUE ZERO.
+           05 BALANCE-DIFFERENCE     PIC S9(09)V99 VALUE ZERO.
+           05 RECORD-COUNT-DIFFERENCE PIC S9(07) VALUE ZERO.
+
+       01 REPORT-LINES.
+           05 RL-COMPUTED-COUNT.
+               10 FILLER           PIC X(18) VALUE 'COMPUTED COUNT:'.
+               10 RL-CT-COUNT      PIC Z,ZZZ,ZZ9.
+           05 RL-CONTROL-COUNT.
+               10 FILLER           PIC X(18) VALUE 'CONTROL COUNT:'.
+               10 RL-CC-COUNT      PIC Z,ZZZ,ZZ9.
+           05 RL-COMPUTED-TOTAL.
+               10 FILLER           PIC X(18) VALUE 'COMPUTED BALANCE:'.
+               10 RL-CT-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+           05 RL-CONTROL-TOTAL.
+               10 FILLER           PIC X(18) VALUE 'CONTROL TOTAL:'.
+               10 RL-CC-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+           05 RL-DIFFERENCE.
+               10 FILLER           PIC X(18) VALUE 'DIFFERENCE:'.
+               10 RL-DIFF-BALANCE  PIC -ZZZ,ZZZ,ZZ9.99.
+           05 RL-RESULT-LINE         PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-RECONCILE
+           PERFORM SUM-CUSTOMER-BALANCES
+               UNTIL NO-MORE-CUSTOMERS
+           PERFORM READ-CONTROL-TOTAL
+           PERFORM COMPARE-TOTALS
+           PERFORM TERMINATE-RECONCILE
+           STOP RUN.
+
+       INITIALIZE-RECONCILE.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-RECONCILE: UNABLE TO OPEN '
+                   'CUSTOMER-FILE, STATUS=' CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CONTROL-TOTAL-FILE
+           OPEN OUTPUT DISCREPANCY-FILE
+           PERFORM READ-CUSTOMER-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+
+       SUM-CUSTOMER-BALANCES.
+           ADD 1 TO COMPUTED-RECORD-COUNT
+           ADD CUSTOMER-BALANCE TO COMPUTED-BALANCE-TOTAL
+           PERFORM READ-CUSTOMER-FILE.
+
+       READ-CONTROL-TOTAL.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE ZERO TO CT-RECORD-COUNT
+                   MOVE ZERO TO CT-CONTROL-TOTAL
+           END-READ.
+
+       COMPARE-TOTALS.
+           COMPUTE RECORD-COUNT-DIFFERENCE =
+               COMPUTED-RECORD-COUNT - CT-RECORD-COUNT
+           COMPUTE BALANCE-DIFFERENCE =
+               COMPUTED-BALANCE-TOTAL - CT-CONTROL-TOTAL
+
+           MOVE COMPUTED-RECORD-COUNT TO RL-CT-COUNT
+           MOVE CT-RECORD-COUNT TO RL-CC-COUNT
+           MOVE COMPUTED-BALANCE-TOTAL TO RL-CT-BALANCE
+           MOVE CT-CONTROL-TOTAL TO RL-CC-BALANCE
+           MOVE BALANCE-DIFFERENCE TO RL-DIFF-BALANCE
+
+           MOVE RL-COMPUTED-COUNT TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE
+           MOVE RL-CONTROL-COUNT TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE
+           MOVE RL-COMPUTED-TOTAL TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE
+           MOVE RL-CONTROL-TOTAL TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE
+           MOVE RL-DIFFERENCE TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE
+
+           IF BALANCE-DIFFERENCE = ZERO
+              AND RECORD-COUNT-DIFFERENCE = ZERO
+               MOVE 'RECONCILIATION: BALANCED' TO RL-RESULT-LINE
+           ELSE
+               MOVE 'RECONCILIATION: *** DISCREPANCY ***'
+                   TO RL-RESULT-LINE
+           END-IF
+           MOVE RL-RESULT-LINE TO DISCREPANCY-LINE
+           WRITE DISCREPANCY-LINE.
+
+       TERMINATE-RECONCILE.
+           CLOSE CUSTOMER-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE DISCREPANCY-FILE.
