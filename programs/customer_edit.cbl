@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TRANS-FILE ASSIGN TO 'customer-trans-in.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UNSORTED-VALID-FILE
+           ASSIGN TO 'customer-trans-valid.unsorted'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-VALID-FILE
+           ASSIGN TO 'customer-trans-valid.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'custedit-sortwork.tmp'.
+
+           SELECT CUSTOMER-REJECT-FILE
+           ASSIGN TO 'customer-trans-reject.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-TRANS-FILE.
+           COPY CUSTEDIT.
+
+       FD UNSORTED-VALID-FILE.
+           COPY CUSTOMERREC.
+
+       FD CUSTOMER-VALID-FILE.
+           COPY CUSTOMERREC REPLACING LEADING ==CUSTOMER-== BY ==SV-==.
+
+       SD SORT-WORK-FILE.
+           COPY CUSTOMERREC REPLACING LEADING ==CUSTOMER-== BY ==SW-==.
+
+       FD CUSTOMER-REJECT-FILE.
+       01 CUSTOMER-REJECT-RECORD.
+           05 CR-CUSTOMER-ID           PIC 9(5).
+           05 CR-CUSTOMER-NAME         PIC X(30).
+           05 CR-REJECT-REASON-CODE    PIC X(02).
+           05 CR-REJECT-REASON-TEXT    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-TRANS-EOF        PIC X(01) VALUE 'N'.
+               88 NO-MORE-TRANSACTIONS  VALUE 'Y'.
+           05 RECORD-EDIT-SWITCH        PIC X(01) VALUE 'Y'.
+               88 RECORD-IS-VALID       VALUE 'Y'.
+               88 RECORD-FAILED-EDIT    VALUE 'N'.
+
+       01 EDIT-COUNTERS.
+           05 TRANSACTIONS-READ        PIC 9(07) VALUE ZERO.
+           05 TRANSACTIONS-ACCEPTED    PIC 9(07) VALUE ZERO.
+           05 TRANSACTIONS-REJECTED    PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-EDIT-FILES
+           PERFORM EDIT-TRANSACTIONS
+               UNTIL NO-MORE-TRANSACTIONS
+           PERFORM DISPLAY-EDIT-SUMMARY
+           PERFORM CLOSE-EDIT-FILES
+           PERFORM SORT-VALID-TRANSACTIONS
+           STOP RUN.
+
+       OPEN-EDIT-FILES.
+           OPEN INPUT CUSTOMER-TRANS-FILE
+           OPEN OUTPUT UNSORTED-VALID-FILE
+           OPEN OUTPUT CUSTOMER-REJECT-FILE
+           PERFORM READ-TRANSACTION.
+
+       EDIT-TRANSACTIONS.
+           PERFORM VALIDATE-TRANSACTION
+           IF RECORD-FAILED-EDIT
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM WRITE-VALID-RECORD
+           END-IF
+           PERFORM READ-TRANSACTION.
+
+       READ-TRANSACTION.
+           READ CUSTOMER-TRANS-FILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+
+       VALIDATE-TRANSACTION.
+           ADD 1 TO TRANSACTIONS-READ
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO CR-REJECT-REASON-CODE
+           MOVE SPACES TO CR-REJECT-REASON-TEXT
+
+           IF CE-CUSTOMER-ID IS NOT NUMERIC
+              OR CE-CUSTOMER-ID = ZERO
+               SET RECORD-FAILED-EDIT TO TRUE
+               MOVE '01' TO CR-REJECT-REASON-CODE
+               MOVE 'CUSTOMER ID OUT OF RANGE'
+                   TO CR-REJECT-REASON-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID AND CE-CUSTOMER-NAME = SPACES
+               SET RECORD-FAILED-EDIT TO TRUE
+               MOVE '02' TO CR-REJECT-REASON-CODE
+               MOVE 'CUSTOMER NAME IS BLANK'
+                   TO CR-REJECT-REASON-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID AND CE-CUSTOMER-BALANCE < ZERO
+               SET RECORD-FAILED-EDIT TO TRUE
+               MOVE '03' TO CR-REJECT-REASON-CODE
+               MOVE 'CUSTOMER BALANCE IS NEGATIVE'
+                   TO CR-REJECT-REASON-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID
+              AND CE-CUSTOMER-CREDIT-LIMIT > ZERO
+              AND CE-CUSTOMER-BALANCE > CE-CUSTOMER-CREDIT-LIMIT
+               SET RECORD-FAILED-EDIT TO TRUE
+               MOVE '04' TO CR-REJECT-REASON-CODE
+               MOVE 'BALANCE EXCEEDS CREDIT LIMIT'
+                   TO CR-REJECT-REASON-TEXT
+           END-IF.
+
+       WRITE-VALID-RECORD.
+           MOVE CE-CUSTOMER-ID TO CUSTOMER-ID
+           MOVE CE-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE CE-CUSTOMER-BALANCE TO CUSTOMER-BALANCE
+           MOVE CE-CUSTOMER-STATUS TO CUSTOMER-STATUS
+           MOVE CE-CUSTOMER-CREDIT-LIMIT TO CUSTOMER-CREDIT-LIMIT
+           MOVE CE-CUSTOMER-LAST-PAYMENT-DATE
+               TO CUSTOMER-LAST-PAYMENT-DATE
+           WRITE CUSTOMER-RECORD
+           ADD 1 TO TRANSACTIONS-ACCEPTED.
+
+       WRITE-REJECT-RECORD.
+           MOVE CE-CUSTOMER-ID TO CR-CUSTOMER-ID
+           MOVE CE-CUSTOMER-NAME TO CR-CUSTOMER-NAME
+           WRITE CUSTOMER-REJECT-RECORD
+           ADD 1 TO TRANSACTIONS-REJECTED.
+
+       DISPLAY-EDIT-SUMMARY.
+           DISPLAY 'CUSTOMER-EDIT Summary:'
+           DISPLAY '  Transactions Read:     ' TRANSACTIONS-READ
+           DISPLAY '  Transactions Accepted: ' TRANSACTIONS-ACCEPTED
+           DISPLAY '  Transactions Rejected: ' TRANSACTIONS-REJECTED.
+
+       CLOSE-EDIT-FILES.
+           CLOSE CUSTOMER-TRANS-FILE
+           CLOSE UNSORTED-VALID-FILE
+           CLOSE CUSTOMER-REJECT-FILE.
+
+       SORT-VALID-TRANSACTIONS.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-ID
+               USING UNSORTED-VALID-FILE
+               GIVING CUSTOMER-VALID-FILE.
