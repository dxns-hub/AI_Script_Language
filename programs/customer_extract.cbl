@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT CUSTOMER-EXTRACT-FILE
+           ASSIGN TO 'customer-extract.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMERREC.
+
+       FD CUSTOMER-EXTRACT-FILE.
+       01 EXTRACT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS     PIC X(02).
+
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-FILE-EOF      PIC X(01) VALUE 'N'.
+               88 NO-MORE-CUSTOMERS  VALUE 'Y'.
+
+       01 EXTRACT-COUNTERS.
+           05 RECORDS-EXTRACTED      PIC 9(07) VALUE ZERO.
+
+       01 CSV-DETAIL-LINE.
+           05 CSV-CUSTOMER-ID        PIC 9(5).
+           05 CSV-COMMA-1            PIC X(01) VALUE ','.
+           05 CSV-QUOTE-1            PIC X(01) VALUE '"'.
+           05 CSV-CUSTOMER-NAME      PIC X(30).
+           05 CSV-QUOTE-2            PIC X(01) VALUE '"'.
+           05 CSV-COMMA-2            PIC X(01) VALUE ','.
+           05 CSV-CUSTOMER-BALANCE   PIC 9(7).99.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-EXTRACT
+           PERFORM EXTRACT-CUSTOMER-RECORDS
+               UNTIL NO-MORE-CUSTOMERS
+           PERFORM TERMINATE-EXTRACT
+           STOP RUN.
+
+       INITIALIZE-EXTRACT.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-EXTRACT: UNABLE TO OPEN '
+                   'CUSTOMER-FILE, STATUS=' CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CUSTOMER-EXTRACT-FILE
+           PERFORM READ-CUSTOMER-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+
+       EXTRACT-CUSTOMER-RECORDS.
+           MOVE CUSTOMER-ID TO CSV-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO CSV-CUSTOMER-NAME
+           MOVE CUSTOMER-BALANCE TO CSV-CUSTOMER-BALANCE
+           MOVE CSV-DETAIL-LINE TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+           ADD 1 TO RECORDS-EXTRACTED
+           PERFORM READ-CUSTOMER-FILE.
+
+       TERMINATE-EXTRACT.
+           DISPLAY 'CUSTOMER-EXTRACT Records Written: '
+               RECORDS-EXTRACTED
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-EXTRACT-FILE.
