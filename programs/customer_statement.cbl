@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'test-customer.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CUSTOMER-ID
+           FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT CUSTOMER-TRANS-FILE
+           ASSIGN TO 'customer-trans.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CT-CUSTOMER-ID WITH DUPLICATES
+           FILE STATUS IS CUSTOMER-TRANS-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO 'customer-statement.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+           COPY CUSTOMERREC.
+
+       FD CUSTOMER-TRANS-FILE.
+           COPY CUSTTRX.
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-FILE-STATUS     PIC X(02).
+       01 CUSTOMER-TRANS-STATUS    PIC X(02).
+
+       01 PROGRAM-SWITCHES.
+           05 CUSTOMER-FILE-EOF       PIC X(01) VALUE 'N'.
+               88 NO-MORE-CUSTOMERS   VALUE 'Y'.
+           05 CUSTOMER-TRANS-EOF      PIC X(01) VALUE 'N'.
+               88 NO-MORE-TRANS-FOR-CUSTOMER VALUE 'Y'.
+
+       01 AGING-BUCKETS.
+           05 AGE-CURRENT           PIC 9(7)V99 VALUE ZERO.
+           05 AGE-30-DAY            PIC 9(7)V99 VALUE ZERO.
+           05 AGE-60-DAY            PIC 9(7)V99 VALUE ZERO.
+           05 AGE-90-PLUS-DAY       PIC 9(7)V99 VALUE ZERO.
+
+       01 STATEMENT-RUNNING-BALANCE PIC 9(7)V99 VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER                PIC X(30) VALUE SPACES.
+           05 FILLER                PIC X(20)
+               VALUE 'CUSTOMER STATEMENT'.
+
+       01 HEADING-LINE-2.
+           05 FILLER                PIC X(10) VALUE 'CUST-ID:'.
+           05 H2-CUSTOMER-ID        PIC 9(5).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 H2-CUSTOMER-NAME      PIC X(30).
+
+       01 DETAIL-LINE.
+           05 DL-TRANS-DATE         PIC 9(8).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-TRANS-REFERENCE    PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-TRANS-AMOUNT       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-AGE-BUCKET         PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-RUNNING-BALANCE    PIC Z,ZZZ,ZZ9.99.
+
+       01 AGING-SUMMARY-LINE.
+           05 FILLER                PIC X(10) VALUE 'CURRENT:'.
+           05 AS-CURRENT            PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(07) VALUE '30-DAY:'.
+           05 AS-30-DAY             PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(07) VALUE '60-DAY:'.
+           05 AS-60-DAY             PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(08) VALUE '90-PLUS:'.
+           05 AS-90-PLUS            PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-STATEMENT-RUN
+           PERFORM PROCESS-CUSTOMER-STATEMENTS
+               UNTIL NO-MORE-CUSTOMERS
+           PERFORM TERMINATE-STATEMENT-RUN
+           STOP RUN.
+
+       INITIALIZE-STATEMENT-RUN.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-STATEMENT: UNABLE TO OPEN '
+                   'CUSTOMER-FILE, STATUS=' CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CUSTOMER-TRANS-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM READ-CUSTOMER-FILE.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+
+       PROCESS-CUSTOMER-STATEMENTS.
+           PERFORM PRINT-STATEMENT-HEADER
+           PERFORM PRINT-CUSTOMER-TRANSACTIONS
+           PERFORM PRINT-STATEMENT-FOOTER
+           PERFORM READ-CUSTOMER-FILE.
+
+       PRINT-STATEMENT-HEADER.
+           MOVE ZERO TO AGE-CURRENT AGE-30-DAY
+               AGE-60-DAY AGE-90-PLUS-DAY
+           MOVE ZERO TO STATEMENT-RUNNING-BALANCE
+           MOVE HEADING-LINE-1 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE CUSTOMER-ID TO H2-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO H2-CUSTOMER-NAME
+           MOVE HEADING-LINE-2 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       PRINT-CUSTOMER-TRANSACTIONS.
+           MOVE CUSTOMER-ID TO CT-CUSTOMER-ID
+           START CUSTOMER-TRANS-FILE KEY IS >= CT-CUSTOMER-ID
+               INVALID KEY
+                   SET NO-MORE-TRANS-FOR-CUSTOMER TO TRUE
+           END-START
+           IF NOT NO-MORE-TRANS-FOR-CUSTOMER
+               PERFORM READ-NEXT-TRANSACTION
+               PERFORM PRINT-ONE-TRANSACTION
+                   UNTIL NO-MORE-TRANS-FOR-CUSTOMER
+           END-IF
+           MOVE 'N' TO CUSTOMER-TRANS-EOF.
+
+       READ-NEXT-TRANSACTION.
+           READ CUSTOMER-TRANS-FILE NEXT RECORD
+               AT END
+                   SET NO-MORE-TRANS-FOR-CUSTOMER TO TRUE
+           END-READ
+           IF NOT NO-MORE-TRANS-FOR-CUSTOMER
+              AND CT-CUSTOMER-ID NOT = CUSTOMER-ID
+               SET NO-MORE-TRANS-FOR-CUSTOMER TO TRUE
+           END-IF.
+
+       PRINT-ONE-TRANSACTION.
+           ADD CT-TRANS-AMOUNT TO STATEMENT-RUNNING-BALANCE
+           EVALUATE TRUE
+               WHEN CT-DAYS-PAST-DUE < 30
+                   ADD CT-TRANS-AMOUNT TO AGE-CURRENT
+                   MOVE 'CURRENT' TO DL-AGE-BUCKET
+               WHEN CT-DAYS-PAST-DUE < 60
+                   ADD CT-TRANS-AMOUNT TO AGE-30-DAY
+                   MOVE '30 DAY' TO DL-AGE-BUCKET
+               WHEN CT-DAYS-PAST-DUE < 90
+                   ADD CT-TRANS-AMOUNT TO AGE-60-DAY
+                   MOVE '60 DAY' TO DL-AGE-BUCKET
+               WHEN OTHER
+                   ADD CT-TRANS-AMOUNT TO AGE-90-PLUS-DAY
+                   MOVE '90+ DAY' TO DL-AGE-BUCKET
+           END-EVALUATE
+
+           MOVE CT-TRANS-DATE TO DL-TRANS-DATE
+           MOVE CT-TRANS-REFERENCE TO DL-TRANS-REFERENCE
+           MOVE CT-TRANS-AMOUNT TO DL-TRANS-AMOUNT
+           MOVE STATEMENT-RUNNING-BALANCE TO DL-RUNNING-BALANCE
+           MOVE DETAIL-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           PERFORM READ-NEXT-TRANSACTION.
+
+       PRINT-STATEMENT-FOOTER.
+           MOVE AGE-CURRENT TO AS-CURRENT
+           MOVE AGE-30-DAY TO AS-30-DAY
+           MOVE AGE-60-DAY TO AS-60-DAY
+           MOVE AGE-90-PLUS-DAY TO AS-90-PLUS
+           MOVE AGING-SUMMARY-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       TERMINATE-STATEMENT-RUN.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-TRANS-FILE
+           CLOSE STATEMENT-FILE.
